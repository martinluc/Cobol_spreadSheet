@@ -1,196 +1,378 @@
-   File  Edit  Edit_Settings  Menu  Utilities  Compilers  Test  Help
- -------------------------------------------------------------------------------
- EDIT       ADS02.ADS0205.SRC(ADSOTP8) - 01.99              Columns 00001 00072
- ****** ***************************** Top of Data ******************************
- 000001       *===============================================================*
- 000002       *--                INFORMATIONS GENERALES                     --*
- 000003       *---------------------------------------------------------------*
- 000004       *  NOM DU PROGRAMME : XXXXXXXX                                  *
- 000005       *  NOM DU REDACTEUR : MARTINLUC                                 *
- 000006       *---------------------------------------------------------------*
- 000007       *  SOCIETE          : XXXXXXXX                                  *
- 000008       *  DATE DE CREATION : JJ/MM/SSAA                                *
- 000009       *---------------------------------------------------------------*
- 000010       *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
- 000011       * GESTION DE TABLEAUX, PROGRAMME APPELE.                        *
- 000012       *---------------------------------------------------------------*
- 000013       *--               HISTORIQUE DES MODIFICATIONS --               *
- 000014       *---------------------------------------------------------------*
- 000015       * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
- 000016       *---------------------------------------------------------------*
- 000017       * JJ/MM/SSAA    !                                               *
- 000018       *===============================================================*
- 000019       *
- 000020       *************************
- 000021        IDENTIFICATION DIVISION.
- 000022       *************************
- 000023        PROGRAM-ID.      ADSOTP8.
- 000024       *
- 000025       *                  ==============================               *
- 000026       *=================<  ENVIRONMENT      DIVISION   >==============*
- 000027       *                  ==============================               *
- 000028       *                                                               *
- 000029       *===============================================================*
- 000030       *
- 000031       **********************
- 000032        ENVIRONMENT DIVISION.
- 000033       **********************
- 000034       *
- 000035       *======================
- 000036        CONFIGURATION SECTION.
- 000037       *======================
- 000038       *
- 000039       *--------------
- 000040        SPECIAL-NAMES.
- 000041       *--------------
- 000042            DECIMAL-POINT IS COMMA.
- 000043       *
- 000044       *=====================
- 000045        INPUT-OUTPUT SECTION.
- 000046       *=====================
- 000047       *
- 000048       *-------------
- 000049        FILE-CONTROL.
- 000050       *-------------
- 000051       *
- 000052       ***************
- 000053        DATA DIVISION.
- 000054       ***************
- 000055       *
- 000056       *=============
- 000057        FILE SECTION.
- 000058       *=============
- 000059       *
- 000060       *========================
- 000061        WORKING-STORAGE SECTION.
- 000062       *========================
- 000063        01 WS-ILIGNE                          PIC 99.
- 000064        01 WS-ICOLONNE                        PIC 99.
- 000065        01 WS-IHAUTEUR                        PIC 99.
- 000066        01 WS-CPT-CASE                        PIC 9(3).
- 000067       *
- 000068       *========================
- 000069        LINKAGE SECTION.
- 000070       *========================
- 000071       *
- 000072        01  LS-TABLEAU-1.
- 000073            05  FILLER                        OCCURS 10.
- 000074                10  FILLER                    OCCURS 10.
- 000075                    15  FILLER                OCCURS 10.
- 000076                        20  LS-CELL-TAB-1     PIC 9(2).
- 000077       *
- 000078        01  LS-TABLEAU-3.
- 000079            05  FILLER                        OCCURS 100.
- 000080                10  LS-CELL.
- 000081                    15  LS-CELL-X             PIC 99.
- 000082                    15  LS-CELL-Y             PIC 99.
- 000083                    15  LS-CELL-Z             PIC 99.
- 000084       *
- 000085        01  LS-S                              PIC 9(2).
- 000086        01  LS-E                              PIC 9(2).
- 000087       *
- 000088       *                  ==============================               *
- 000089       *=================<   PROCEDURE       DIVISION   >==============*
- 000090       *                  ==============================               *
- 000091       *                                                               *
- 000092       *===============================================================*
- 000093       *
- 000094        PROCEDURE           DIVISION
- 000095       *
- 000096            USING LS-TABLEAU-1 LS-TABLEAU-3 LS-S LS-E.
- 000097       *
- 000098       *---------------------------------------------------------------*
- 000099       *               DESCRIPTION DU COMPOSANT PROGRAMME              *
- 000100       *               ==================================              *
- 000101       *---------------------------------------------------------------*
- 000102       *
- 000103
- 000104        0000-PROGRAMME-DEB.
- 000105       *
- 000106            IF LS-E NOT NUMERIC
- 000107                     MOVE 1 TO RETURN-CODE
- 000108                     GOBACK
- 000109            END-IF.
- 000110
- 000111                INITIALIZE LS-TABLEAU-3 WS-CPT-CASE LS-S.
- 000112
- 000113                PERFORM 1000-LECTURE-TAB-1-DEB
- 000114                   THRU 1000-LECTURE-TAB-1-FIN
- 000115                VARYING WS-ILIGNE FROM 1 BY 1
- 000116                  UNTIL WS-ILIGNE > 10
- 000117
- 000118                  AFTER WS-ICOLONNE FROM 1 BY 1
- 000119                  UNTIL WS-ICOLONNE > 10
- 000120
- 000121                  AFTER WS-IHAUTEUR FROM 1 BY 1
- 000122                  UNTIL WS-IHAUTEUR > 10.
- 000123
- 000124
- 000125       *
- 000126        0000-PROGRAMME-FIN.
- 000127             GOBACK.
- 000128       *
- 000129        1000-LECTURE-TAB-1-DEB.
- 000130
- 000131            IF LS-E = LS-CELL-TAB-1
- 000132                      ( WS-ILIGNE , WS-ICOLONNE , WS-IHAUTEUR )
- 000133               ADD 1 TO LS-S
- 000134               MOVE WS-ILIGNE TO LS-CELL-X (LS-S)
- 000135               MOVE WS-ICOLONNE TO LS-CELL-Y (LS-S)
- 000136               MOVE WS-IHAUTEUR TO LS-CELL-Z (LS-S)
- 000137            END-IF.
- 000138
- 000139        1000-LECTURE-TAB-1-FIN.
- 000140            EXIT.
- ****** **************************** Bottom of Data ****************************
-
-
-
-
-
-
-
-
-
-
-
-
-
-
- Command ===>                                                  Scroll ===> CSR
-  F1=Help      F2=Split     F3=Exit      F5=Rfind     F6=Rchange   F7=Up
-  F8=Down      F9=Swap     F10=Left     F11=Right    F12=Cancel
-================================================================================
-   File  Edit  Edit_Settings  Menu  Utilities  Compilers  Test  Help
- -------------------------------------------------------------------------------
- EDIT       ADS02.ADS0205.SRC(ADSOTP8) - 01.99              Columns 00001 00072
- ****** **************************** Bottom of Data ****************************
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
- Command ===>                                                  Scroll ===> CSR
-  F1=Help      F2=Split     F3=Exit      F5=Rfind     F6=Rchange   F7=Up
-  F8=Down      F9=Swap     F10=Left     F11=Right    F12=Cancel
-================================================================================
+000010*===============================================================*
+000020*--                INFORMATIONS GENERALES                     --*
+000030*---------------------------------------------------------------*
+000040*  NOM DU PROGRAMME : ADSOTP8                                   *
+000050*  NOM DU REDACTEUR : MARTINLUC                                 *
+000060*---------------------------------------------------------------*
+000070*  SOCIETE          : XXXXXXXX                                  *
+000080*  DATE DE CREATION : JJ/MM/SSAA                                *
+000090*---------------------------------------------------------------*
+000100*--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+000110* GESTION DE TABLEAUX, PROGRAMME APPELE.                        *
+000120*---------------------------------------------------------------*
+000130*--               HISTORIQUE DES MODIFICATIONS --               *
+000140*---------------------------------------------------------------*
+000150* DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+000160*---------------------------------------------------------------*
+000170* JJ/MM/SSAA    !                                               *
+000180* 08/08/2026    ! LS-TABLEAU-1 EST TRIE UNE FOIS PAR EXECUTION   *
+000190*               ! DANS WS-TABLEAU-3-IDX ET RECHERCHE PAR         *
+000200*               ! SEARCH ALL (LE CUBE NE CHANGE PAS D'UN APPEL   *
+000210*               ! A L'AUTRE)                                     *
+000220* 08/08/2026    ! AJOUT DE LA RECHERCHE PAR INTERVALLE (LS-E-LOW *
+000230*               ! / LS-E-HIGH) EN PLUS DE LA RECHERCHE EXACTE    *
+000240* 08/08/2026    ! LS-TABLEAU-3 EST LIMITE A 100 POSTES : LA      *
+000250*               ! COLLECTE S'ARRETE A CE SEUIL ET LE PROGRAMME   *
+000260*               ! RESTITUE LE CODE RETOUR 2 (RESULTAT TRONQUE)   *
+000270*               ! AU LIEU DE DEBORDER SILENCIEUSEMENT            *
+000280* 08/08/2026    ! LS-CELL-VAL AJOUTE A CHAQUE POSTE TROUVE POUR  *
+000290*               ! PERMETTRE A ADSOTP7 D'EXPORTER LA VALEUR EN    *
+000300*               ! PLUS DES COORDONNEES (EXPORT CSV)              *
+000310* 08/08/2026    ! LS-DIMENSIONS AJOUTE : LES BORNES DU CUBE      *
+000320*               ! (JUSQU'A 10X10X10) SONT FOURNIES PAR ADSOTP7   *
+000330*               ! AU LIEU D'ETRE FIGEES A 10 DANS LA CONSTRUCTION*
+000340*               ! DE WS-TABLEAU-3-IDX (CF. WS-IDX-VAL A 3 CHIFFRE*
+000350*               ! POUR ISOLER LES POSTES INUTILISES DU TRI)      *
+000355* 09/08/2026    ! 1060-LECTURE-INTERVAL-DEB LOCALISE LA BORNE    *
+000356*               ! BASSE PAR DICHOTOMIE (1065-) AU LIEU DE        *
+000357*               ! PARCOURIR LA VUE TRIEE DEPUIS LE DEBUT A       *
+000358*               ! CHAQUE RECHERCHE PAR INTERVALLE                *
+000360*===============================================================*
+000370*
+000380*************************
+000390  IDENTIFICATION DIVISION.
+000400*************************
+000410  PROGRAM-ID.      ADSOTP8.
+000420*
+000430*                  ==============================               *
+000440*=================<  ENVIRONMENT      DIVISION   >==============*
+000450*                  ==============================               *
+000460*                                                               *
+000470*===============================================================*
+000480*
+000490**********************
+000500  ENVIRONMENT DIVISION.
+000510**********************
+000520*
+000530*======================
+000540  CONFIGURATION SECTION.
+000550*======================
+000560*
+000570*--------------
+000580  SPECIAL-NAMES.
+000590*--------------
+000600      DECIMAL-POINT IS COMMA.
+000610*
+000620*=====================
+000630  INPUT-OUTPUT SECTION.
+000640*=====================
+000650*
+000660*-------------
+000670  FILE-CONTROL.
+000680*-------------
+000690*
+000700***************
+000710  DATA DIVISION.
+000720***************
+000730*
+000740*=============
+000750  FILE SECTION.
+000760*=============
+000770*
+000780*========================
+000790  WORKING-STORAGE SECTION.
+000800*========================
+000810  01 WS-ILIGNE                          PIC 99.
+000820  01 WS-ICOLONNE                        PIC 99.
+000830  01 WS-IHAUTEUR                        PIC 99.
+000840  01 WS-CPT-CASE                        PIC 9(3).
+000850*
+000860*---------------------------------------------------------------*
+000870* WS-TABLEAU-3-IDX EST LA VUE TRIEE DE LS-TABLEAU-1, CONSTRUITE  *
+000880* UNE SEULE FOIS PAR EXECUTION (CF. WS-1ER-APPEL-SW) : LE CUBE   *
+000890* NE CHANGE PAS D'UN APPEL A L'AUTRE DANS UN MEME PASSAGE BATCH  *
+000900*---------------------------------------------------------------*
+000910  01 WS-1ER-APPEL-SW                    PIC X       VALUE 'N'.
+000920     88 WS-1ER-APPEL                                VALUE 'O'.
+000930*
+000940  01 WS-NB-CASES                        PIC 9(4)    VALUE 1000.
+000950* WS-DIM-LIGNE * WS-DIM-COLONNE * WS-DIM-HAUTEUR (LS-DIMENSIONS)
+000960  01 WS-NB-CASES-TMP                    PIC 9(4).
+000970*
+000980* WS-IDX-BAS/HAUT/MIL : BORNES DE LA RECHERCHE DICHOTOMIQUE DE LA
+000990* PREMIERE ENTREE >= LS-E-LOW EN MODE INTERVALLE (1065-)
+001000  01 WS-IDX-BAS                         PIC 9(4).
+001010  01 WS-IDX-HAUT                        PIC 9(4).
+001020  01 WS-IDX-MIL                         PIC 9(4).
+001030*
+001040*---------------------------------------------------------------*
+001050* WS-TAB3-PLEIN-SW SIGNALE QUE LS-TABLEAU-3 (100 POSTES) A ETE   *
+001060* REMPLI AVANT LA FIN DE LA COLLECTE : LE RESULTAT EST TRONQUE   *
+001070*---------------------------------------------------------------*
+001080  01 WS-TAB3-PLEIN-SW                   PIC X       VALUE 'N'.
+001090     88 WS-TAB3-PLEIN                                VALUE 'O'.
+001100*
+001110  01 WS-TABLEAU-3-IDX.
+001120     05 WS-IDX-ENT               OCCURS 1000 TIMES
+001130                                 ASCENDING KEY IS WS-IDX-VAL
+001140                                 INDEXED BY WS-IDX-K.
+001150        10 WS-IDX-VAL                   PIC 9(3).
+001160        10 WS-IDX-X                     PIC 99.
+001170        10 WS-IDX-Y                     PIC 99.
+001180        10 WS-IDX-Z                     PIC 99.
+001190*
+001200*========================
+001210  LINKAGE SECTION.
+001220*========================
+001230*
+001240  01  LS-TABLEAU-1.
+001250      05  FILLER                        OCCURS 10.
+001260          10  FILLER                    OCCURS 10.
+001270              15  FILLER                OCCURS 10.
+001280                  20  LS-CELL-TAB-1     PIC 9(2).
+001290*
+001300  01  LS-TABLEAU-3.
+001310      05  FILLER                        OCCURS 100.
+001320          10  LS-CELL.
+001330              15  LS-CELL-X             PIC 99.
+001340              15  LS-CELL-Y             PIC 99.
+001350              15  LS-CELL-Z             PIC 99.
+001360              15  LS-CELL-VAL            PIC 99.
+001370*
+001380  01  LS-S                              PIC 9(3).
+001390  01  LS-E-ENTREE.
+001400      05  LS-MODE-RECH                  PIC X.
+001410          88  LS-RECH-EXACTE                       VALUE 'E'.
+001420          88  LS-RECH-INTERVALLE                   VALUE 'R'.
+001430      05  LS-E                          PIC 9(2).
+001440      05  LS-E-LOW                      PIC 9(2).
+001450      05  LS-E-HIGH                     PIC 9(2).
+001460*
+001470  01  LS-DIMENSIONS.
+001480      05  LS-DIM-LIGNE                  PIC 99.
+001490      05  LS-DIM-COLONNE                PIC 99.
+001500      05  LS-DIM-HAUTEUR                PIC 99.
+001510*
+001520*                  ==============================               *
+001530*=================<   PROCEDURE       DIVISION   >==============*
+001540*                  ==============================               *
+001550*                                                               *
+001560*===============================================================*
+001570*
+001580  PROCEDURE           DIVISION
+001590*
+001600      USING LS-TABLEAU-1 LS-TABLEAU-3 LS-S LS-E-ENTREE
+001610            LS-DIMENSIONS.
+001620*
+001630*---------------------------------------------------------------*
+001640*               DESCRIPTION DU COMPOSANT PROGRAMME              *
+001650*               ==================================              *
+001660*---------------------------------------------------------------*
+001670*
+001680  0000-PROGRAMME-DEB.
+001690*
+001700      IF LS-RECH-INTERVALLE
+001710          IF LS-E-LOW NOT NUMERIC OR LS-E-HIGH NOT NUMERIC
+001720                   MOVE 1 TO RETURN-CODE
+001730                   GOBACK
+001740          END-IF
+001750      ELSE
+001760          IF LS-E NOT NUMERIC
+001770               MOVE 1 TO RETURN-CODE
+001780               GOBACK
+001790          END-IF
+001800      END-IF.
+001810*
+001820      MOVE 0 TO RETURN-CODE.
+001830          INITIALIZE LS-TABLEAU-3 WS-CPT-CASE LS-S.
+001840          MOVE 'N' TO WS-TAB3-PLEIN-SW.
+001850*
+001860      IF WS-1ER-APPEL-SW = 'N'
+001870          PERFORM 1000-CONSTR-INDEX-DEB
+001880             THRU 1000-CONSTR-INDEX-FIN
+001890          MOVE 'O' TO WS-1ER-APPEL-SW
+001900      END-IF.
+001910*
+001920      IF LS-RECH-INTERVALLE
+001930          PERFORM 1060-LECTURE-INTERVAL-DEB
+001940             THRU 1060-LECTURE-INTERVAL-FIN
+001950      ELSE
+001960          PERFORM 1030-LECTURE-TAB-1-DEB
+001970             THRU 1030-LECTURE-TAB-1-FIN
+001980      END-IF.
+001990*
+002000      IF WS-TAB3-PLEIN
+002010          MOVE 2 TO RETURN-CODE
+002020      END-IF.
+002030*
+002040  0000-PROGRAMME-FIN.
+002050       GOBACK.
+002060*
+002070*---------------------------------------------------------------*
+002080*   CONSTRUCTION, UNE SEULE FOIS, DE LA VUE TRIEE DU CUBE PAR    *
+002090*   VALEUR (WS-TABLEAU-3-IDX) A PARTIR DE LS-TABLEAU-1           *
+002100*---------------------------------------------------------------*
+002110  1000-CONSTR-INDEX-DEB.
+002120*
+002130* LES POSTES NON UTILISES DE WS-TABLEAU-3-IDX (AU-DELA DU CUBE
+002140* REELLEMENT CHARGE PAR 1010-CHARGE-INDEX-DEB) SONT MARQUES A UNE
+002150* VALEUR SENTINELLE HORS DOMAINE (999) POUR QU'ILS SE TRIENT APRES
+002160* TOUTES LES VRAIES VALEURS (0-99) ET N'INTERFERENT PAS AVEC LA
+002170* RECHERCHE, MEME QUAND LES DIMENSIONS SONT REDUITES PAR CARTE
+002180      INITIALIZE WS-TABLEAU-3-IDX REPLACING NUMERIC DATA BY 999.
+002190*
+002200      MULTIPLY LS-DIM-LIGNE BY LS-DIM-COLONNE
+002210                              GIVING WS-NB-CASES-TMP.
+002220      MULTIPLY WS-NB-CASES-TMP BY LS-DIM-HAUTEUR
+002230                              GIVING WS-NB-CASES.
+002240*
+002250      PERFORM 1010-CHARGE-INDEX-DEB
+002260         THRU 1010-CHARGE-INDEX-FIN
+002270      VARYING WS-ILIGNE FROM 1 BY 1
+002280        UNTIL WS-ILIGNE > LS-DIM-LIGNE
+002290*
+002300        AFTER WS-ICOLONNE FROM 1 BY 1
+002310        UNTIL WS-ICOLONNE > LS-DIM-COLONNE
+002320*
+002330        AFTER WS-IHAUTEUR FROM 1 BY 1
+002340        UNTIL WS-IHAUTEUR > LS-DIM-HAUTEUR.
+002350*
+002360      SORT WS-IDX-ENT ASCENDING KEY WS-IDX-VAL.
+002370*
+002380  1000-CONSTR-INDEX-FIN.
+002390      EXIT.
+002400*
+002410  1010-CHARGE-INDEX-DEB.
+002420*
+002430      ADD 1 TO WS-CPT-CASE.
+002440      MOVE LS-CELL-TAB-1 (WS-ILIGNE, WS-ICOLONNE, WS-IHAUTEUR)
+002450                                     TO WS-IDX-VAL (WS-CPT-CASE).
+002460      MOVE WS-ILIGNE                 TO WS-IDX-X   (WS-CPT-CASE).
+002470      MOVE WS-ICOLONNE               TO WS-IDX-Y   (WS-CPT-CASE).
+002480      MOVE WS-IHAUTEUR               TO WS-IDX-Z   (WS-CPT-CASE).
+002490*
+002500  1010-CHARGE-INDEX-FIN.
+002510      EXIT.
+002520*
+002530*---------------------------------------------------------------*
+002540*   RECHERCHE PAR SEARCH ALL SUR LA VUE TRIEE. LA VUE PEUT       *
+002550*   CONTENIR PLUSIEURS ENTREES DE MEME VALEUR : SEARCH ALL N'EN  *
+002560*   RESSORT QU'UNE, ON RECULE JUSQU'A LA PREMIERE OCCURRENCE DE  *
+002570*   CETTE VALEUR AVANT DE COLLECTER LES POSTES CORRESPONDANTS    *
+002580*---------------------------------------------------------------*
+002590  1030-LECTURE-TAB-1-DEB.
+002600*
+002610      SET WS-IDX-K TO 1.
+002620      SEARCH ALL WS-IDX-ENT
+002630          AT END
+002640              CONTINUE
+002650          WHEN WS-IDX-VAL (WS-IDX-K) = LS-E
+002660              PERFORM 1040-RECULE-DEBUT-DEB
+002670                 THRU 1040-RECULE-DEBUT-FIN
+002680              PERFORM 1050-COLLECTE-EGAL-DEB
+002690                 THRU 1050-COLLECTE-EGAL-FIN
+002700              UNTIL WS-IDX-K > WS-NB-CASES
+002710                 OR WS-IDX-VAL (WS-IDX-K) NOT = LS-E
+002720      END-SEARCH.
+002730*
+002740  1030-LECTURE-TAB-1-FIN.
+002750      EXIT.
+002760*
+002770  1040-RECULE-DEBUT-DEB.
+002780*
+002790      PERFORM 1045-RECULE-UN-DEB
+002800         THRU 1045-RECULE-UN-FIN
+002810      UNTIL WS-IDX-K = 1
+002820         OR WS-IDX-VAL (WS-IDX-K - 1) NOT = LS-E.
+002830*
+002840  1040-RECULE-DEBUT-FIN.
+002850      EXIT.
+002860*
+002870  1045-RECULE-UN-DEB.
+002880*
+002890      SET WS-IDX-K DOWN BY 1.
+002900*
+002910  1045-RECULE-UN-FIN.
+002920      EXIT.
+002930*
+002940  1050-COLLECTE-EGAL-DEB.
+002950*
+002960      IF LS-S < 100
+002970          ADD 1 TO LS-S
+002980          MOVE WS-IDX-X (WS-IDX-K) TO LS-CELL-X (LS-S)
+002990          MOVE WS-IDX-Y (WS-IDX-K) TO LS-CELL-Y (LS-S)
+003000          MOVE WS-IDX-Z (WS-IDX-K) TO LS-CELL-Z (LS-S)
+003010          MOVE WS-IDX-VAL (WS-IDX-K) TO LS-CELL-VAL (LS-S)
+003020      ELSE
+003030          SET WS-TAB3-PLEIN TO TRUE
+003040      END-IF.
+003050      SET WS-IDX-K UP BY 1.
+003060*
+003070  1050-COLLECTE-EGAL-FIN.
+003080      EXIT.
+003090*
+003100*---------------------------------------------------------------*
+003110*   RECHERCHE PAR INTERVALLE [LS-E-LOW , LS-E-HIGH] SUR LA VUE   *
+003120*   TRIEE : 1065- LOCALISE PAR DICHOTOMIE LA PREMIERE ENTREE     *
+003130*   >= LS-E-LOW, PUIS ON COLLECTE EN AVANCANT JUSQU'A DEPASSER   *
+003140*   LA BORNE HAUTE (LA VUE EST CROISSANTE) SANS REBALAYER LA     *
+003150*   TABLE DEPUIS LE DEBUT A CHAQUE RECHERCHE PAR INTERVALLE      *
+003160  1060-LECTURE-INTERVAL-DEB.
+003170*
+003180      PERFORM 1065-TROUVE-BORNE-BASSE-DEB
+003190         THRU 1065-TROUVE-BORNE-BASSE-FIN.
+003200      PERFORM 1070-COLLECTE-INTERVAL-DEB
+003210         THRU 1070-COLLECTE-INTERVAL-FIN
+003220      UNTIL WS-IDX-K > WS-NB-CASES
+003230         OR WS-IDX-VAL (WS-IDX-K) > LS-E-HIGH.
+003240*
+003250  1060-LECTURE-INTERVAL-FIN.
+003260      EXIT.
+003270*
+003280*---------------------------------------------------------------*
+003290*   DICHOTOMIE CLASSIQUE (BORNE INFERIEURE) : REDUIT [BAS,HAUT[  *
+003300*   JUSQU'A NE PLUS CONTENIR QU'UN SEUL INDICE, CELUI DE LA      *
+003310*   PREMIERE ENTREE NON INFERIEURE A LS-E-LOW                    *
+003320*---------------------------------------------------------------*
+003330  1065-TROUVE-BORNE-BASSE-DEB.
+003340*
+003350      MOVE 1 TO WS-IDX-BAS.
+003360      COMPUTE WS-IDX-HAUT = WS-NB-CASES + 1.
+003370      PERFORM 1066-REDUIT-INTERVAL-DEB
+003380         THRU 1066-REDUIT-INTERVAL-FIN
+003390      UNTIL WS-IDX-BAS >= WS-IDX-HAUT.
+003400      SET WS-IDX-K TO WS-IDX-BAS.
+003410*
+003420  1065-TROUVE-BORNE-BASSE-FIN.
+003430      EXIT.
+003440*
+003450  1066-REDUIT-INTERVAL-DEB.
+003460*
+003470      COMPUTE WS-IDX-MIL = (WS-IDX-BAS + WS-IDX-HAUT) / 2.
+003480      SET WS-IDX-K TO WS-IDX-MIL.
+003490      IF WS-IDX-VAL (WS-IDX-K) >= LS-E-LOW
+003500          MOVE WS-IDX-MIL TO WS-IDX-HAUT
+003510      ELSE
+003520          COMPUTE WS-IDX-BAS = WS-IDX-MIL + 1
+003530      END-IF.
+003540*
+003550  1066-REDUIT-INTERVAL-FIN.
+003560      EXIT.
+003570*
+003580  1070-COLLECTE-INTERVAL-DEB.
+003590*
+003600      IF WS-IDX-VAL (WS-IDX-K) >= LS-E-LOW
+003610          IF LS-S < 100
+003620              ADD 1 TO LS-S
+003630              MOVE WS-IDX-X (WS-IDX-K) TO LS-CELL-X (LS-S)
+003640              MOVE WS-IDX-Y (WS-IDX-K) TO LS-CELL-Y (LS-S)
+003650              MOVE WS-IDX-Z (WS-IDX-K) TO LS-CELL-Z (LS-S)
+003660              MOVE WS-IDX-VAL (WS-IDX-K) TO LS-CELL-VAL (LS-S)
+003670          ELSE
+003680              SET WS-TAB3-PLEIN TO TRUE
+003690          END-IF
+003700      END-IF.
+003710      SET WS-IDX-K UP BY 1.
+003720*
+003730  1070-COLLECTE-INTERVAL-FIN.
+003740      EXIT.
