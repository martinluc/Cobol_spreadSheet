@@ -1,337 +1,985 @@
-   File  Edit  Edit_Settings  Menu  Utilities  Compilers  Test  Help
- -------------------------------------------------------------------------------
- EDIT       ADS02.ADS0205.SRC(ADSOTP7) - 01.99              Columns 00001 00072
- ****** ***************************** Top of Data ******************************
- 000001       *===============================================================*
- 000002       *--                INFORMATIONS GENERALES                     --*
- 000003       *---------------------------------------------------------------*
- 000004       *  NOM DU PROGRAMME : XXXXXXXX                                  *
- 000005       *  NOM DU REDACTEUR : MARTINLUC                                 *
- 000006       *---------------------------------------------------------------*
- 000007       *  SOCIETE          : XXXXXXXX                                  *
- 000008       *  DATE DE CREATION : JJ/MM/SSAA                                *
- 000009       *---------------------------------------------------------------*
- 000010       *--               OBJECTIFS GENERAUX DU PROGRAMME             --*
- 000011       * GESTION DE TABLEAUX VIA UN PROGRAMME EXTERNE.                 *
- 000012       *---------------------------------------------------------------*
- 000013       *--               HISTORIQUE DES MODIFICATIONS --               *
- 000014       *---------------------------------------------------------------*
- 000015       * DATE  MODIF   !          NATURE DE LA MODIFICATION            *
- 000016       *---------------------------------------------------------------*
- 000017       * JJ/MM/SSAA    !                                               *
- 000018       *               !                                               *
- 000019       *===============================================================*
- 000020       *
- 000021       *************************
- 000022        IDENTIFICATION DIVISION.
- 000023       *************************
- 000024        PROGRAM-ID.      ADSOTP7.
- 000025       *
- 000026       *                  ==============================               *
- 000027       *=================<  ENVIRONMENT      DIVISION   >==============*
- 000028       *                  ==============================               *
- 000029       *                                                               *
- 000030       *===============================================================*
- 000031       *
- 000032       **********************
- 000033        ENVIRONMENT DIVISION.
- 000034       **********************
- 000035       *
- 000036       *======================
- 000037        CONFIGURATION SECTION.
- 000038       *======================
- 000039       *
- 000040       *--------------
- 000041        SPECIAL-NAMES.
- 000042       *--------------
- 000043            DECIMAL-POINT IS COMMA.
- 000044       *
- 000045       *=====================
- 000046        INPUT-OUTPUT SECTION.
- 000047       *=====================
- 000048       *
- 000049       *-------------
- 000050        FILE-CONTROL.
- 000051       *-------------
- 000052       *
- 000053       *                  ==============================               *
- 000054       *=================<       DATA        DIVISION   >==============*
- 000055       *                  ==============================               *
- 000056       *                                                               *
- 000057       *===============================================================*
- 000058       *
- 000059       ***************
- 000060        DATA DIVISION.
- 000061       ***************
- 000062       *
- 000063       *=============
- 000064        FILE SECTION.
- 000065       *=============
- 000066       *
- 000067       *========================
- 000068        WORKING-STORAGE SECTION.
- 000069       *========================
- 000070        01  WS-TABLEAU-1.
- 000071            05  FILLER                        OCCURS 10.
- 000072                10  FILLER                    OCCURS 10.
- 000073                    15  FILLER                OCCURS 10.
- 000074                        20  WS-CELL-TAB-1     PIC 9(2).
- 000075       *
- 000076        01  WS-TABLEAU-3.
- 000077            05  FILLER                        OCCURS 100.
- 000078                10  WS-CELL.
- 000079                    15  WS-CELL-X             PIC 9(2).
- 000080                    15  WS-CELL-Y             PIC 9(2).
- 000081                    15  WS-CELL-Z             PIC 9(2).
- 000082       *
- 000083        01  WS-ILIGNE                         PIC 99.
- 000084        01  WS-ICOLONNE                       PIC 99.
- 000085        01  WS-IHAUTEUR                       PIC 99.
- 000086        01  WS-COMPTEUR                       PIC 9(2).
- 000087        01  WS-E-ENTRE.
- 000088            05  WS-E                          PIC 9(2).
- 000089            05  WS-FIN-E  REDEFINES WS-E      PIC X(2).
- 000090        01  WS-S                              PIC 9(2).
- 000091        01  WS-I-X                            PIC 9(3).
- 000092
- 000093        01  WS-LEDIT                          PIC X(80).
- 000094       *
- 000095       *                  ==============================               *
- 000096       *=================<   PROCEDURE       DIVISION   >==============*
- 000097       *                  ==============================               *
- 000098       *                                                               *
- 000099       *===============================================================*
- 000100       *
- 000101        PROCEDURE           DIVISION.
- 000102       *
- 000103       *===============================================================*
- 000104       *    STRUCTURATION DE LA PARTIE ALGORITHMIQUE DU PROGRAMME      *
- 000105       *---------------------------------------------------------------*
- 000106       *                                                               *
- 000107       *    1 : LES COMPOSANTS DU DIAGRAMME SONT CODES A L'AIDE DE     *
- 000108       *        DEUX PARAGRAPHES  XXXX-COMPOSANT-DEB                   *
- 000109       *                          XXYY-COMPOSANR-FIN                   *
- 000110       *                                                               *
- 000111       *    2 : XX REPRESENTE LE NIVEAU HIERARCHIQUE                   *
- 000112       *        YY DIFFERENCIE LES COMPOSANTS DE MEME NIVEAU           *
- 000113       *                                                               *
- 000114       *    3 : TOUT COMPOSANT EST PRECEDE D'UN CARTOUCHE DE           *
- 000115       *        COMMENTAIRE QUI EXPLICITE LE ROLE DU COMPOSANT         *
- 000116       *                                                               *
- 000117       *                                                               *
- 000118       *===============================================================*
- 000119       *===============================================================*
- 000120       *
- 000121       *
- 000122       *---------------------------------------------------------------*
- 000123       *               DESCRIPTION DU COMPOSANT PROGRAMME              *
- 000124       *               ==================================              *
- 000125       *---------------------------------------------------------------*
- 000126       *
- 000127        0000-PROGRAMME-DEB.
- 000128       *
- 000129       *
- 000130            INITIALIZE WS-TABLEAU-3 WS-S WS-E.
- 000131       *---------------------------------------------------------------*
- 000132       * OREILETTE DE GAUCHE                                           *
- 000133       * ===================                                           *
- 000134       *---------------------------------------------------------------*
- 000135       *
- 000136
- 000137            PERFORM 1000-INIT-TABLEAU-1-DEB
- 000138               THRU 1000-INIT-TABLEAU-1-FIN
- 000139            VARYING WS-ILIGNE FROM 1 BY 1
- 000140              UNTIL WS-ILIGNE > 10
- 000141
- 000142              AFTER WS-ICOLONNE FROM 1 BY 1
- 000143              UNTIL WS-ICOLONNE > 10
- 000144
- 000145              AFTER WS-IHAUTEUR FROM 1 BY 1
- 000146              UNTIL WS-IHAUTEUR > 10.
- 000147            DISPLAY 'ETAPE 2- TABLEAU-1 GLOBAL :'.
- 000148            DISPLAY WS-TABLEAU-1.
- 000149            DISPLAY SPACE.
- 000150
- 000151            ACCEPT WS-E.
- 000152
- 000153            PERFORM 1010-ITERATION-DEB
- 000154               THRU 1010-ITERATION-FIN
- 000155              UNTIL WS-FIN-E = '$$'.
- 000156       *
- 000157            PERFORM  8999-STATISTIQUES-DEB
- 000158               THRU  8999-STATISTIQUES-FIN.
- 000159       *
- 000160            PERFORM  9999-FIN-PROGRAMME-DEB
- 000161               THRU  9999-FIN-PROGRAMME-FIN.
- 000162       *
- 000163        0000-PROGRAMME-FIN.
- 000164             EXIT.
- 000165       ***************************************************************
- 000166       ***************************************************************
- 000167       ***************************************************************
- 000168        1000-INIT-TABLEAU-1-DEB.
- 000169
- 000170            ADD WS-ILIGNE WS-ICOLONNE WS-IHAUTEUR
- 000171            GIVING WS-CELL-TAB-1( WS-ILIGNE, WS-ICOLONNE, WS-IHAUTEUR).
- 000172       *
- 000173        1000-INIT-TABLEAU-1-FIN.
- 000174            EXIT.
- 000175       *
- 000176        1010-ITERATION-DEB.
- 000177       *
- 000178            ADD 1 TO WS-COMPTEUR.
- 000179            CALL 'ADSOTP8'
- 000180                 USING WS-TABLEAU-1 WS-TABLEAU-3 WS-S WS-E.
- 000181       *
- 000182            IF RETURN-CODE = 1
- 000183               PERFORM 2000-VERIF-E-DEB
- 000184                  THRU 2000-VERIF-E-FIN
- 000185            END-IF.
- 000186       *
- 000187            MOVE SPACE TO WS-LEDIT.
- 000188            STRING 'ETAPE 2 - VALEUR RECHERCHEE '
- 000189                    WS-COMPTEUR
- 000190                   ' : '
- 000191                    WS-E DELIMITED BY SIZE
- 000192            INTO WS-LEDIT.
- 000193            DISPLAY WS-LEDIT.
- 000194
- 000195            MOVE SPACE TO WS-LEDIT.
- 000196            STRING 'TROUVEE '
- 000197                    WS-S
- 000198                   ' FOIS DANS LES POSTES : ' DELIMITED BY SIZE
- 000199            INTO WS-LEDIT.
- 000200            DISPLAY WS-LEDIT.
- 000201            DISPLAY SPACE.
- 000202       *
- 000203            PERFORM 1020-AFFICH-TAB-3-DEB
- 000204               THRU 1020-AFFICH-TAB-3-FIN
- 000205            VARYING WS-I-X FROM 1 BY 1
- 000206              UNTIL WS-I-X > WS-S.
- 000207
- 000208            DISPLAY SPACE.
- 000209            DISPLAY SPACE.
- 000210            ACCEPT WS-E.
- 000211
- 000212        1010-ITERATION-FIN.
- 000213            EXIT.
- 000214
- 000215        1020-AFFICH-TAB-3-DEB.
- 000216                 MOVE SPACE TO WS-LEDIT.
- 000217                 STRING WS-CELL-X (WS-I-X)
- 000218                   ' , '
- 000219                   WS-CELL-Y (WS-I-X)
- 000220                   ' , '
- 000221                   WS-CELL-Z (WS-I-X)  DELIMITED BY SIZE
- 000222                 INTO WS-LEDIT.
- 000223
- 000224                 DISPLAY WS-LEDIT.
- 000225       *
- 000226        1020-AFFICH-TAB-3-FIN.
- 000227            EXIT.
- 000228       *
- 000229        2000-VERIF-E-DEB.
- 000230       *
- 000231       *
- 000232             DISPLAY '*==============================================*'
- 000233             DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           *'
- 000234             DISPLAY '*     FIN ANORMALE DU SOUS PROGRAMME :         *'
- 000235             DISPLAY '*     CODE RETURN = 1 / E NON NUMERIQUE        *'
- 000236             DISPLAY '*==============================================*'.
- 000237       *
- 000238        2000-VERIF-E-FIN.
- 000239            GOBACK.
- 000240       *
- 000241       *---------------------------------------------------------------*
- 000242       *   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
- 000243       *---------------------------------------------------------------*
- 000244       *
- 000245       *8000-ORDRE-EDITION-DEB.
- 000246       *
- 000247       *8000-ORDRE-EDITION-FIN.
- 000248       *    EXIT.
- 000249       *
- 000250        8999-STATISTIQUES-DEB.
- 000251       *
- 000252             DISPLAY '************************************************'
- 000253             DISPLAY '*     STATISTIQUES DU PROGRAMME XXXXXXXX       *'
- 000254             DISPLAY '*     ==================================       *'
- 000255             DISPLAY '************************************************'.
- 000256       *
- 000257        8999-STATISTIQUES-FIN.
- 000258             EXIT.
- 000259       *
- 000260       *---------------------------------------------------------------*
- 000261       *   9XXX-  : ORDRES DE MANIPULATION DES SOUS-PROGRAMMES         *
- 000262       *---------------------------------------------------------------*
- 000263       *
- 000264       *9000-APPEL-SP-DEB.
- 000265       *
- 000266       *9000-APPEL-SP-FIN.
- 000267       *    EXIT.
- 000268       *
- 000269       *---------------------------------------------------------------*
- 000270       *   9999-  : PROTECTION FIN DE PROGRAMME                        *
- 000271       *---------------------------------------------------------------*
- 000272       *
- 000273        9999-FIN-PROGRAMME-DEB.
- 000274       *
- 000275             DISPLAY '*==============================================*'
- 000276             DISPLAY '*     FIN NORMALE DU PROGRAMME XXXXXXXX        *'
- 000277             DISPLAY '*==============================================*'.
- 000278       *
- 000279        9999-FIN-PROGRAMME-FIN.
- 000280             GOBACK.
- 000281       *
- 000282        9999-ERREUR-PROGRAMME-DEB.
- 000283       *
- 000284             DISPLAY '*==============================================*'
- 000285             DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           *'
- 000286             DISPLAY '*     FIN ANORMALE DU PROGRAMME XXXXXXXX       *'
- 000287             DISPLAY '*==============================================*'.
- 000288       *
- 000289        9999-ERREUR-PROGRAMME-FIN.
- 000290             GOBACK.
- ****** **************************** Bottom of Data ****************************
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
- Command ===>                                                  Scroll ===> CSR
-  F1=Help      F2=Split     F3=Exit      F5=Rfind     F6=Rchange   F7=Up
-  F8=Down      F9=Swap     F10=Left     F11=Right    F12=Cancel
-================================================================================
+000010*===============================================================*
+000020*--                INFORMATIONS GENERALES                     --*
+000030*---------------------------------------------------------------*
+000040*  NOM DU PROGRAMME : ADSOTP7                                   *
+000050*  NOM DU REDACTEUR : MARTINLUC                                 *
+000060*---------------------------------------------------------------*
+000070*  SOCIETE          : XXXXXXXX                                  *
+000080*  DATE DE CREATION : JJ/MM/SSAA                                *
+000090*---------------------------------------------------------------*
+000100*--               OBJECTIFS GENERAUX DU PROGRAMME             --*
+000110* GESTION DE TABLEAUX VIA UN PROGRAMME EXTERNE.                 *
+000120*---------------------------------------------------------------*
+000130*--               HISTORIQUE DES MODIFICATIONS --               *
+000140*---------------------------------------------------------------*
+000150* DATE  MODIF   !          NATURE DE LA MODIFICATION            *
+000160*---------------------------------------------------------------*
+000170* JJ/MM/SSAA    !                                               *
+000180* 08/08/2026    ! REMPLACEMENT DE L'ACCEPT PAR UNE LECTURE      *
+000190*               ! DU FICHIER TRANSACTIONS WS-E-FILE EN MODE     *
+000200*               ! BATCH (TRAITEMENT DE PLUSIEURS MILLIERS DE    *
+000210*               ! RECHERCHES SANS SESSION 3270)                *
+000220* 08/08/2026    ! LA TRANSACTION PORTE DESORMAIS UN CODE MODE  *
+000230*               ! (E=EXACTE / R=INTERVALLE) ET DEUX BORNES     *
+000240*               ! POUR ALIMENTER LA RECHERCHE PAR INTERVALLE   *
+000250*               ! DU SOUS-PROGRAMME ADSOTP8                    *
+000260* 08/08/2026    ! REPRISE SUR POINT DE CONTROLE : LE COMPTEUR  *
+000270*               ! DE TRANSACTIONS EST SAUVEGARDE PERIODIQUEMENT*
+000280*               ! DANS CKPT-FILE ET RELU AU DEMARRAGE POUR     *
+000290*               ! SAUTER LES TRANSACTIONS DEJA TRAITEES        *
+000300* 08/08/2026    ! 8999-STATISTIQUES-DEB CALCULE DE VRAIS       *
+000310*               ! CHIFFRES (MIN/MAX/MOYENNE DES CORRESPONDANCES*
+000320*               ! ET VALEUR LA PLUS FREQUENTE) AU LIEU D'UN    *
+000330*               ! CARTOUCHE DECORATIF                          *
+000340* 08/08/2026    ! EXPORT CSV DU CUBE (CUBECSV) ET DU DETAIL DES *
+000350*               ! POSTES TROUVES PAR RECHERCHE (RESCSV), POUR   *
+000360*               ! RETRAITEMENT SUR TABLEUR                      *
+000370* 08/08/2026    ! DIMENSIONS DU CUBE LUES SUR CARTE PARAMETRE   *
+000380*               ! (PARMIN) AU LIEU D'ETRE FIGEES A 10X10X10 :   *
+000390*               ! LA CARTE PEUT REDUIRE LE CUBE UTILISE, PAS    *
+000400*               ! DEPASSER 10 PAR AXE (TAILLE MAXIMUM COMPILEE) *
+000410* 09/08/2026    ! UNE TRANSACTION NON NUMERIQUE N'ARRETE PLUS   *
+000420*               ! LE BATCH : ELLE EST TRACEE DANS RPTOUT ET LE  *
+000430*               ! FICHIER TRANSACTIONS CONTINUE D'ETRE LU       *
+000440* 09/08/2026    ! LA REPRISE SUR POINT DE CONTROLE BASCULE SUR  *
+000450*               ! UNE CREATION (OPEN OUTPUT) DE RPTOUT/RESCSV   *
+000460*               ! SI LEUR OPEN EXTEND ECHOUE (FICHIERS ABSENTS) *
+000470*               ! ET LE POINT DE CONTROLE PORTE DESORMAIS AUSSI *
+000480*               ! LES CUMULS DE 8999-STATISTIQUES-DEB           *
+000490* 09/08/2026    ! RESCSV PORTE LE CRITERE DE RECHERCHE (MODE,   *
+000500*               ! E, LOW, HIGH) SUR CHAQUE LIGNE, Y COMPRIS LES *
+000510*               ! RECHERCHES TRONQUEES                         *
+000520* 09/08/2026    ! LES COORDONNEES LUES DE CUBEIN SONT CONTROLEES*
+000530*               ! AVANT ADRESSAGE DE WS-CELL-TAB-1              *
+000540* 09/08/2026    ! LE POINT DE CONTROLE EST DESORMAIS ECRIT APRES *
+000550*               ! L'ECRITURE DES SORTIES DE LA TRANSACTION, PAS  *
+000560*               ! AVANT SON TRAITEMENT PAR ADSOTP8               *
+000565* 09/08/2026    ! 8999-STATISTIQUES-DEB DIVISE PAR LE NOMBRE DE  *
+000566*               ! RECHERCHES REELLEMENT EFFECTUEES (HORS         *
+000567*               ! ANOMALIES) ET NON PLUS PAR WS-COMPTEUR, QUI    *
+000568*               ! COMPTE AUSSI LES TRANSACTIONS REJETEES         *
+000569* 09/08/2026    ! REPRISE SUR POINT DE CONTROLE : SEUL LE        *
+000570*               ! FICHIER DONT L'OPEN EXTEND A ECHOUE EST        *
+000571*               ! RECREE, L'AUTRE GARDE SON HISTORIQUE           *
+000572*===============================================================*
+000580*
+000590*************************
+000600  IDENTIFICATION DIVISION.
+000610*************************
+000620  PROGRAM-ID.      ADSOTP7.
+000630*
+000640*                  ==============================               *
+000650*=================<  ENVIRONMENT      DIVISION   >==============*
+000660*                  ==============================               *
+000670*                                                               *
+000680*===============================================================*
+000690*
+000700**********************
+000710  ENVIRONMENT DIVISION.
+000720**********************
+000730*
+000740*======================
+000750  CONFIGURATION SECTION.
+000760*======================
+000770*
+000780*--------------
+000790  SPECIAL-NAMES.
+000800*--------------
+000810      DECIMAL-POINT IS COMMA.
+000820*
+000830*=====================
+000840  INPUT-OUTPUT SECTION.
+000850*=====================
+000860*
+000870*-------------
+000880  FILE-CONTROL.
+000890*-------------
+000900*
+000910      SELECT WS-E-FILE   ASSIGN TO TRANSIN
+000920             ORGANIZATION IS SEQUENTIAL
+000930             FILE STATUS  IS WS-E-FILE-STATUS.
+000940*
+000950      SELECT RPT-FILE    ASSIGN TO RPTOUT
+000960             ORGANIZATION IS SEQUENTIAL
+000970             FILE STATUS  IS WS-RPT-FILE-STATUS.
+000980*
+000990      SELECT CUBE-IN-FILE ASSIGN TO CUBEIN
+001000             ORGANIZATION IS SEQUENTIAL
+001010             FILE STATUS  IS WS-CUBE-FILE-STATUS.
+001020*
+001030      SELECT CKPT-FILE    ASSIGN TO CKPTFIL
+001040             ORGANIZATION IS SEQUENTIAL
+001050             FILE STATUS  IS WS-CKPT-FILE-STATUS.
+001060*
+001070*---------------------------------------------------------------*
+001080*   FICHIERS CSV POUR RETRAITEMENT SUR TABLEUR : LE CUBE ENTIER  *
+001090*   ET LE DETAIL DES POSTES TROUVES PAR RECHERCHE                *
+001100*---------------------------------------------------------------*
+001110      SELECT CUBE-CSV-FILE ASSIGN TO CUBECSV
+001120             ORGANIZATION IS LINE SEQUENTIAL
+001130             FILE STATUS  IS WS-CCSV-FILE-STATUS.
+001140*
+001150      SELECT RES-CSV-FILE  ASSIGN TO RESCSV
+001160             ORGANIZATION IS LINE SEQUENTIAL
+001170             FILE STATUS  IS WS-RCSV-FILE-STATUS.
+001180*
+001190*---------------------------------------------------------------*
+001200*   CARTE PARAMETRE OPTIONNELLE : DIMENSIONS DU CUBE. ABSENTE    *
+001210*   OU INVALIDE, LE CUBE RESTE A 10X10X10 COMME AVANT            *
+001220*---------------------------------------------------------------*
+001230      SELECT PARM-FILE    ASSIGN TO PARMIN
+001240             ORGANIZATION IS SEQUENTIAL
+001250             FILE STATUS  IS WS-PARM-FILE-STATUS.
+001260*
+001270*                  ==============================               *
+001280*=================<       DATA        DIVISION   >==============*
+001290*                  ==============================               *
+001300*                                                               *
+001310*===============================================================*
+001320*
+001330***************
+001340  DATA DIVISION.
+001350***************
+001360*
+001370*=============
+001380  FILE SECTION.
+001390*=============
+001400*
+001410  FD  WS-E-FILE
+001420      RECORDING MODE IS F
+001430      RECORD CONTAINS 80 CHARACTERS.
+001440*
+001450  01  WS-E-RECORD.
+001460      05  WS-E-RECORD-MODE              PIC X.
+001470      05  WS-E-RECORD-VAL               PIC 9(2).
+001480      05  WS-E-RECORD-LOW               PIC 9(2).
+001490      05  WS-E-RECORD-HIGH              PIC 9(2).
+001500      05  FILLER                        PIC X(73).
+001510*
+001520  FD  RPT-FILE
+001530      RECORDING MODE IS F
+001540      RECORD CONTAINS 80 CHARACTERS.
+001550*
+001560  01  RPT-RECORD                        PIC X(80).
+001570*
+001580*---------------------------------------------------------------*
+001590*   FICHIER OPTIONNEL DE CHARGEMENT DE WS-TABLEAU-1 (1000        *
+001600*   ENREGISTREMENTS COORDONNEES + VALEUR). S'IL EST ABSENT,      *
+001610*   LE TABLEAU EST INITIALISE PAR LA FORMULE COMME AVANT         *
+001620*---------------------------------------------------------------*
+001630  FD  CUBE-IN-FILE
+001640      RECORDING MODE IS F
+001650      RECORD CONTAINS 80 CHARACTERS.
+001660*
+001670  01  CUBE-IN-RECORD.
+001680      05  CIR-LIGNE                     PIC 99.
+001690      05  CIR-COLONNE                   PIC 99.
+001700      05  CIR-HAUTEUR                   PIC 99.
+001710      05  CIR-VALEUR                    PIC 9(2).
+001720      05  FILLER                        PIC X(72).
+001730*
+001740*---------------------------------------------------------------*
+001750*   FICHIER DE POINT DE CONTROLE : NOMBRE DE TRANSACTIONS DEJA   *
+001760*   TRAITEES, RELU AU DEMARRAGE POUR REPRENDRE UN BATCH INTERROMPU
+001770*---------------------------------------------------------------*
+001780  FD  CKPT-FILE
+001790      RECORDING MODE IS F
+001800      RECORD CONTAINS 31 CHARACTERS.
+001810*
+001820*---------------------------------------------------------------*
+001830*   LE POINT DE CONTROLE PORTE LE COMPTEUR DE TRANSACTIONS ET    *
+001840*   LES CUMULS DE STATISTIQUES, POUR QU'UNE REPRISE RESTITUE DES *
+001850*   CHIFFRES PORTANT SUR LE BATCH ENTIER ET NON SEULEMENT SUR LA *
+001860*   PARTIE REJOUEE APRES LE POINT DE CONTROLE                    *
+001870*---------------------------------------------------------------*
+001880  01  CKPT-RECORD.
+001890      05  CKPT-COMPTEUR                 PIC 9(5).
+001900      05  CKPT-STAT-NB-RECH             PIC 9(5).
+001910      05  CKPT-STAT-1ERE-SW             PIC X.
+001920      05  CKPT-STAT-TOTAL-MATCH         PIC 9(7).
+001930      05  CKPT-STAT-MIN-HITS            PIC 9(3).
+001940      05  CKPT-STAT-MAX-HITS            PIC 9(3).
+001950      05  CKPT-STAT-MAX-MODE            PIC X.
+001960      05  CKPT-STAT-MAX-E               PIC 9(2).
+001970      05  CKPT-STAT-MAX-LOW             PIC 9(2).
+001980      05  CKPT-STAT-MAX-HIGH            PIC 9(2).
+001990*
+002000  FD  CUBE-CSV-FILE.
+002010*
+002020  01  CUBE-CSV-RECORD                    PIC X(40).
+002030*
+002040  FD  RES-CSV-FILE.
+002050*
+002060  01  RES-CSV-RECORD                     PIC X(40).
+002070*
+002080  FD  PARM-FILE
+002090      RECORDING MODE IS F
+002100      RECORD CONTAINS 80 CHARACTERS.
+002110*
+002120  01  PARM-RECORD.
+002130      05  PARM-DIM-LIGNE                PIC 99.
+002140      05  PARM-DIM-COLONNE              PIC 99.
+002150      05  PARM-DIM-HAUTEUR              PIC 99.
+002160      05  FILLER                        PIC X(74).
+002170*
+002180*========================
+002190  WORKING-STORAGE SECTION.
+002200*========================
+002210  01  WS-TABLEAU-1.
+002220      05  FILLER                        OCCURS 10.
+002230          10  FILLER                    OCCURS 10.
+002240              15  FILLER                OCCURS 10.
+002250                  20  WS-CELL-TAB-1     PIC 9(2).
+002260*
+002270*---------------------------------------------------------------*
+002280*   DIMENSIONS EFFECTIVES DU CUBE (CF. PARM-FILE). LE TABLEAU    *
+002290*   COMPILE (WS-TABLEAU-1 CI-DESSUS) RESTE A 10X10X10 : LA CARTE *
+002300*   NE FAIT QUE REDUIRE LA PARTIE REELLEMENT UTILISEE            *
+002310*---------------------------------------------------------------*
+002320  01  WS-DIMENSIONS.
+002330      05  WS-DIM-LIGNE                  PIC 99      VALUE 10.
+002340      05  WS-DIM-COLONNE                PIC 99      VALUE 10.
+002350      05  WS-DIM-HAUTEUR                PIC 99      VALUE 10.
+002360*
+002370  01  WS-TABLEAU-3.
+002380      05  FILLER                        OCCURS 100.
+002390          10  WS-CELL.
+002400              15  WS-CELL-X             PIC 9(2).
+002410              15  WS-CELL-Y             PIC 9(2).
+002420              15  WS-CELL-Z             PIC 9(2).
+002430              15  WS-CELL-VAL            PIC 9(2).
+002440*
+002450  01  WS-ILIGNE                         PIC 99.
+002460  01  WS-ICOLONNE                       PIC 99.
+002470  01  WS-IHAUTEUR                       PIC 99.
+002480  01  WS-COMPTEUR                       PIC 9(5).
+002490  01  WS-E-ENTRE.
+002500      05  WS-MODE-RECH                  PIC X.
+002510          88  WS-RECH-EXACTE                       VALUE 'E'.
+002520          88  WS-RECH-INTERVALLE                   VALUE 'R'.
+002530      05  WS-E                          PIC 9(2).
+002540      05  WS-E-LOW                      PIC 9(2).
+002550      05  WS-E-HIGH                     PIC 9(2).
+002560  01  WS-S                              PIC 9(3).
+002570  01  WS-I-X                            PIC 9(3).
+002580*
+002590  01  WS-E-FILE-STATUS                  PIC X(02).
+002600      88  WS-E-FILE-OK                             VALUE '00'.
+002610      88  WS-E-FILE-FIN                             VALUE '10'.
+002620*
+002630  01  WS-RPT-FILE-STATUS                PIC X(02).
+002640      88  WS-RPT-FILE-OK                            VALUE '00'.
+002650*
+002660  01  WS-CUBE-FILE-STATUS               PIC X(02).
+002670      88  WS-CUBE-FILE-OK                           VALUE '00'.
+002680*
+002690  01  WS-CCSV-FILE-STATUS                PIC X(02).
+002700      88  WS-CCSV-FILE-OK                            VALUE '00'.
+002710*
+002720  01  WS-RCSV-FILE-STATUS                PIC X(02).
+002730      88  WS-RCSV-FILE-OK                            VALUE '00'.
+002740*
+002750  01  WS-CSV-LINE                        PIC X(40).
+002760*
+002770  01  WS-PARM-FILE-STATUS                PIC X(02).
+002780      88  WS-PARM-FILE-OK                            VALUE '00'.
+002790*
+002800  01  WS-CUBE-FILE-FIN-SW               PIC X       VALUE 'N'.
+002810      88  WS-CUBE-FILE-TERMINE                      VALUE 'O'.
+002820*
+002830  01  WS-E-FILE-FIN-SW                  PIC X       VALUE 'N'.
+002840      88  WS-E-FILE-TERMINE                         VALUE 'O'.
+002850*
+002860  01  WS-CKPT-FILE-STATUS                PIC X(02).
+002870      88  WS-CKPT-FILE-OK                           VALUE '00'.
+002880*
+002890  01  WS-CKPT-COMPTEUR                   PIC 9(5)    VALUE 0.
+002900  01  WS-CKPT-INTERVAL                   PIC 9(3)    VALUE 100.
+002910  01  WS-CKPT-QUOT                       PIC 9(5).
+002920  01  WS-CKPT-REM                        PIC 9(3).
+002930  01  WS-SKIP-CPT                        PIC 9(5).
+002940*
+002950*---------------------------------------------------------------*
+002960*   CUMULS POUR LES STATISTIQUES DE FIN DE BATCH (8999-)         *
+002970*---------------------------------------------------------------*
+002980  01  WS-STAT-1ERE-SW                    PIC X       VALUE 'N'.
+002990      88  WS-STAT-1ERE                              VALUE 'O'.
+003000  01  WS-STAT-NB-RECH                    PIC 9(5)    VALUE 0.
+003010  01  WS-STAT-TOTAL-MATCH                PIC 9(7)    VALUE 0.
+003020  01  WS-STAT-MIN-HITS                   PIC 9(3)    VALUE 0.
+003030  01  WS-STAT-MAX-HITS                   PIC 9(3)    VALUE 0.
+003040  01  WS-STAT-AVG-HITS                   PIC 9(5)V99 VALUE 0.
+003050  01  WS-STAT-MAX-MODE                   PIC X       VALUE SPACE.
+003060  01  WS-STAT-MAX-E                      PIC 9(2)    VALUE 0.
+003070  01  WS-STAT-MAX-LOW                    PIC 9(2)    VALUE 0.
+003080  01  WS-STAT-MAX-HIGH                   PIC 9(2)    VALUE 0.
+003090*
+003100  01  WS-LEDIT                          PIC X(80).
+003110*
+003120*                  ==============================               *
+003130*=================<   PROCEDURE       DIVISION   >==============*
+003140*                  ==============================               *
+003150*                                                               *
+003160*===============================================================*
+003170*
+003180  PROCEDURE           DIVISION.
+003190*
+003200*===============================================================*
+003210*    STRUCTURATION DE LA PARTIE ALGORITHMIQUE DU PROGRAMME      *
+003220*---------------------------------------------------------------*
+003230*                                                               *
+003240*    1 : LES COMPOSANTS DU DIAGRAMME SONT CODES A L'AIDE DE     *
+003250*        DEUX PARAGRAPHES  XXXX-COMPOSANT-DEB                   *
+003260*                          XXYY-COMPOSANR-FIN                   *
+003270*                                                               *
+003280*    2 : XX REPRESENTE LE NIVEAU HIERARCHIQUE                   *
+003290*        YY DIFFERENCIE LES COMPOSANTS DE MEME NIVEAU           *
+003300*                                                               *
+003310*    3 : TOUT COMPOSANT EST PRECEDE D'UN CARTOUCHE DE           *
+003320*        COMMENTAIRE QUI EXPLICITE LE ROLE DU COMPOSANT         *
+003330*                                                               *
+003340*                                                               *
+003350*===============================================================*
+003360*===============================================================*
+003370*
+003380*
+003390*---------------------------------------------------------------*
+003400*               DESCRIPTION DU COMPOSANT PROGRAMME              *
+003410*               ==================================              *
+003420*---------------------------------------------------------------*
+003430*
+003440  0000-PROGRAMME-DEB.
+003450*
+003460*
+003470      INITIALIZE WS-TABLEAU-3 WS-S WS-E-ENTRE WS-COMPTEUR.
+003480*---------------------------------------------------------------*
+003490* OREILETTE DE GAUCHE                                           *
+003500* ===================                                           *
+003510*---------------------------------------------------------------*
+003520*
+003530      PERFORM 0010-LECTURE-PARM-DEB
+003540         THRU 0010-LECTURE-PARM-FIN.
+003550*
+003560      PERFORM 0100-CHARGE-TABLEAU-1-DEB
+003570         THRU 0100-CHARGE-TABLEAU-1-FIN.
+003580*
+003590      PERFORM 0120-EXPORT-CUBE-CSV-DEB
+003600         THRU 0120-EXPORT-CUBE-CSV-FIN.
+003610      DISPLAY 'ETAPE 2- TABLEAU-1 GLOBAL :'.
+003620      DISPLAY WS-TABLEAU-1.
+003630      DISPLAY SPACE.
+003640*
+003650*---------------------------------------------------------------*
+003660* LE FICHIER TRANSACTIONS REMPLACE LA SAISIE TERMINAL : UNE     *
+003670* VALEUR WS-E PAR ENREGISTREMENT, LE PROGRAMME TOURNE JUSQU'A   *
+003680* LA FIN DU FICHIER (JCL BATCH), PLUS DE SENTINELLE '$$'        *
+003690*---------------------------------------------------------------*
+003700*
+003710      PERFORM 0200-LECTURE-CKPT-DEB
+003720         THRU 0200-LECTURE-CKPT-FIN.
+003730*
+003740      OPEN INPUT WS-E-FILE.
+003750*
+003760      IF NOT WS-E-FILE-OK
+003770          DISPLAY '*========================================*'
+003780          DISPLAY '*  OUVERTURE IMPOSSIBLE DU FICHIER TRANS  *'
+003790          DISPLAY '*  CODE STATUT : ' WS-E-FILE-STATUS
+003800          DISPLAY '*========================================*'
+003810          GO TO 9999-ERREUR-PROGRAMME-DEB
+003820      END-IF.
+003830*
+003840      IF WS-CKPT-COMPTEUR > 0
+003850          DISPLAY '*========================================*'
+003860          DISPLAY '*  REPRISE SUR POINT DE CONTROLE          *'
+003870          DISPLAY '*  TRAITEES : ' WS-CKPT-COMPTEUR
+003880          DISPLAY '*========================================*'
+003890          PERFORM 0210-SAUTE-TRANSACT-DEB
+003900             THRU 0210-SAUTE-TRANSACT-FIN
+003910          VARYING WS-SKIP-CPT FROM 1 BY 1
+003920            UNTIL WS-SKIP-CPT > WS-CKPT-COMPTEUR
+003930               OR WS-E-FILE-TERMINE
+003940          OPEN EXTEND RPT-FILE
+003950          OPEN EXTEND RES-CSV-FILE
+003960          IF NOT WS-RPT-FILE-OK OR NOT WS-RCSV-FILE-OK
+003970              DISPLAY '*====================================*'
+003980              DISPLAY '*  RPTOUT OU RESCSV REPRISE ABSENT  *'
+003990              DISPLAY '*  RECREATION DU SEUL FICHIER MANQUANT *'
+004000              DISPLAY '*====================================*'
+004010              IF NOT WS-RPT-FILE-OK
+004020                  PERFORM 0206-OUVRE-RPT-NEUF-DEB
+004030                     THRU 0206-OUVRE-RPT-NEUF-FIN
+004040              END-IF
+004050              IF NOT WS-RCSV-FILE-OK
+004060                  PERFORM 0207-OUVRE-RCSV-NEUF-DEB
+004070                     THRU 0207-OUVRE-RCSV-NEUF-FIN
+004080              END-IF
+004090          END-IF
+004100      ELSE
+004110          PERFORM 0205-OUVRE-SORTIES-NEUVES-DEB
+004120             THRU 0205-OUVRE-SORTIES-NEUVES-FIN
+004130      END-IF.
+004140*
+004150      IF NOT WS-RPT-FILE-OK
+004160          DISPLAY '*========================================*'
+004170          DISPLAY '*  OUVERTURE IMPOSSIBLE DU FICHIER RPTOUT *'
+004180          DISPLAY '*  CODE STATUT : ' WS-RPT-FILE-STATUS
+004190          DISPLAY '*========================================*'
+004200          GO TO 9999-ERREUR-PROGRAMME-DEB
+004210      END-IF.
+004220*
+004230      IF NOT WS-RCSV-FILE-OK
+004240          DISPLAY '*========================================*'
+004250          DISPLAY '*  OUVERTURE IMPOSSIBLE DU FICHIER RESCSV *'
+004260          DISPLAY '*  CODE STATUT : ' WS-RCSV-FILE-STATUS
+004270          DISPLAY '*========================================*'
+004280          GO TO 9999-ERREUR-PROGRAMME-DEB
+004290      END-IF.
+004300*
+004310      PERFORM 1005-LECTURE-E-FILE-DEB
+004320         THRU 1005-LECTURE-E-FILE-FIN.
+004330*
+004340      PERFORM 1010-ITERATION-DEB
+004350         THRU 1010-ITERATION-FIN
+004360        UNTIL WS-E-FILE-TERMINE.
+004370*
+004380      CLOSE WS-E-FILE
+004390            RPT-FILE
+004400            RES-CSV-FILE.
+004410*
+004420      PERFORM 0230-EFFACE-CKPT-DEB
+004430         THRU 0230-EFFACE-CKPT-FIN.
+004440*
+004450      PERFORM  8999-STATISTIQUES-DEB
+004460         THRU  8999-STATISTIQUES-FIN.
+004470*
+004480      PERFORM  9999-FIN-PROGRAMME-DEB
+004490         THRU  9999-FIN-PROGRAMME-FIN.
+004500*
+004510  0000-PROGRAMME-FIN.
+004520       EXIT.
+004530***************************************************************
+004540***************************************************************
+004550***************************************************************
+004560*---------------------------------------------------------------*
+004570*   LECTURE DE LA CARTE PARAMETRE (PARM-FILE) : DIMENSIONS DU    *
+004580*   CUBE. ABSENTE, VIDE OU HORS BORNES (1 A 10), LES DIMENSIONS  *
+004590*   RESTENT A 10X10X10 (VALEUR PAR DEFAUT DE WS-DIMENSIONS)      *
+004600*---------------------------------------------------------------*
+004610  0010-LECTURE-PARM-DEB.
+004620*
+004630      OPEN INPUT PARM-FILE.
+004640      IF WS-PARM-FILE-OK
+004650          READ PARM-FILE
+004660              AT END
+004670                  CONTINUE
+004680              NOT AT END
+004690                  PERFORM 0015-VALIDE-PARM-DEB
+004700                     THRU 0015-VALIDE-PARM-FIN
+004710          END-READ
+004720          CLOSE PARM-FILE
+004730      END-IF.
+004740*
+004750  0010-LECTURE-PARM-FIN.
+004760      EXIT.
+004770*
+004780  0015-VALIDE-PARM-DEB.
+004790*
+004800      IF PARM-DIM-LIGNE IS NUMERIC
+004810         AND PARM-DIM-LIGNE > 0 AND PARM-DIM-LIGNE NOT > 10
+004820          MOVE PARM-DIM-LIGNE TO WS-DIM-LIGNE
+004830      END-IF.
+004840      IF PARM-DIM-COLONNE IS NUMERIC
+004850         AND PARM-DIM-COLONNE > 0 AND PARM-DIM-COLONNE NOT > 10
+004860          MOVE PARM-DIM-COLONNE TO WS-DIM-COLONNE
+004870      END-IF.
+004880      IF PARM-DIM-HAUTEUR IS NUMERIC
+004890         AND PARM-DIM-HAUTEUR > 0 AND PARM-DIM-HAUTEUR NOT > 10
+004900          MOVE PARM-DIM-HAUTEUR TO WS-DIM-HAUTEUR
+004910      END-IF.
+004920*
+004930  0015-VALIDE-PARM-FIN.
+004940      EXIT.
+004950*
+004960*---------------------------------------------------------------*
+004970*   CHARGEMENT DE WS-TABLEAU-1 : DEPUIS LE FICHIER CUBE-IN-FILE  *
+004980*   S'IL EST PRESENT, SINON PAR LA FORMULE ILIGNE+ICOLONNE+      *
+004990*   IHAUTEUR COMME AVANT                                        *
+005000*---------------------------------------------------------------*
+005010  0100-CHARGE-TABLEAU-1-DEB.
+005020*
+005030      OPEN INPUT CUBE-IN-FILE.
+005040*
+005050      IF WS-CUBE-FILE-OK
+005060          PERFORM 0110-LECTURE-CUBE-DEB
+005070             THRU 0110-LECTURE-CUBE-FIN
+005080            UNTIL WS-CUBE-FILE-TERMINE
+005090          CLOSE CUBE-IN-FILE
+005100      ELSE
+005110          PERFORM 1000-INIT-TABLEAU-1-DEB
+005120             THRU 1000-INIT-TABLEAU-1-FIN
+005130          VARYING WS-ILIGNE FROM 1 BY 1
+005140            UNTIL WS-ILIGNE > WS-DIM-LIGNE
+005150            AFTER WS-ICOLONNE FROM 1 BY 1
+005160            UNTIL WS-ICOLONNE > WS-DIM-COLONNE
+005170            AFTER WS-IHAUTEUR FROM 1 BY 1
+005180            UNTIL WS-IHAUTEUR > WS-DIM-HAUTEUR
+005190      END-IF.
+005200*
+005210  0100-CHARGE-TABLEAU-1-FIN.
+005220      EXIT.
+005230*
+005240*---------------------------------------------------------------*
+005250*   LES COORDONNEES LUES SONT CONTROLEES (1 A 10 SUR CHAQUE      *
+005260*   AXE, TAILLE MAXIMUM COMPILEE DE WS-TABLEAU-1) AVANT          *
+005270*   D'ADRESSER LA TABLE ; HORS BORNES, LE POSTE EST IGNORE       *
+005280*---------------------------------------------------------------*
+005290  0110-LECTURE-CUBE-DEB.
+005300*
+005310      READ CUBE-IN-FILE
+005320          AT END
+005330              MOVE 'O' TO WS-CUBE-FILE-FIN-SW
+005340          NOT AT END
+005350              IF CIR-LIGNE   IS NUMERIC AND CIR-LIGNE   > 0
+005360                 AND CIR-LIGNE   NOT > 10
+005370                 AND CIR-COLONNE IS NUMERIC AND CIR-COLONNE > 0
+005380                 AND CIR-COLONNE NOT > 10
+005390                 AND CIR-HAUTEUR IS NUMERIC AND CIR-HAUTEUR > 0
+005400                 AND CIR-HAUTEUR NOT > 10
+005410                  MOVE CIR-VALEUR TO WS-CELL-TAB-1
+005420                      (CIR-LIGNE, CIR-COLONNE, CIR-HAUTEUR)
+005430              ELSE
+005440                  DISPLAY '*====================================*'
+005450                  DISPLAY '*  ENREGISTREMENT CUBEIN HORS BORNES *'
+005460                  DISPLAY '*  IGNORE                            *'
+005470                  DISPLAY '*====================================*'
+005480              END-IF
+005490      END-READ.
+005500*
+005510  0110-LECTURE-CUBE-FIN.
+005520      EXIT.
+005530*
+005540*---------------------------------------------------------------*
+005550*   EXPORT CSV DU CUBE COMPLET (ROW,COLUMN,HEIGHT,VALUE), POUR   *
+005560*   RETRAITEMENT SUR TABLEUR                                    *
+005570*---------------------------------------------------------------*
+005580  0120-EXPORT-CUBE-CSV-DEB.
+005590*
+005600      OPEN OUTPUT CUBE-CSV-FILE.
+005610      IF WS-CCSV-FILE-OK
+005620          MOVE 'ROW,COLUMN,HEIGHT,VALUE' TO CUBE-CSV-RECORD
+005630          WRITE CUBE-CSV-RECORD
+005640          PERFORM 0130-ECRIT-CUBE-CSV-DEB
+005650             THRU 0130-ECRIT-CUBE-CSV-FIN
+005660          VARYING WS-ILIGNE FROM 1 BY 1
+005670            UNTIL WS-ILIGNE > WS-DIM-LIGNE
+005680            AFTER WS-ICOLONNE FROM 1 BY 1
+005690            UNTIL WS-ICOLONNE > WS-DIM-COLONNE
+005700            AFTER WS-IHAUTEUR FROM 1 BY 1
+005710            UNTIL WS-IHAUTEUR > WS-DIM-HAUTEUR
+005720          CLOSE CUBE-CSV-FILE
+005730      END-IF.
+005740*
+005750  0120-EXPORT-CUBE-CSV-FIN.
+005760      EXIT.
+005770*
+005780  0130-ECRIT-CUBE-CSV-DEB.
+005790*
+005800      MOVE SPACE TO WS-CSV-LINE.
+005810      STRING WS-ILIGNE ',' WS-ICOLONNE ',' WS-IHAUTEUR ','
+005820             WS-CELL-TAB-1 (WS-ILIGNE, WS-ICOLONNE, WS-IHAUTEUR)
+005830          DELIMITED BY SIZE
+005840      INTO WS-CSV-LINE.
+005850      MOVE WS-CSV-LINE TO CUBE-CSV-RECORD.
+005860      WRITE CUBE-CSV-RECORD.
+005870*
+005880  0130-ECRIT-CUBE-CSV-FIN.
+005890      EXIT.
+005900*
+005910*---------------------------------------------------------------*
+005920*   OUVERTURE EN CREATION DE RPTOUT ET RESCSV (PREMIER PASSAGE,  *
+005930*   OU REPRISE DONT LES DEUX OPEN EXTEND ONT ECHOUE)             *
+005940*---------------------------------------------------------------*
+005950  0205-OUVRE-SORTIES-NEUVES-DEB.
+005960*
+005970      PERFORM 0206-OUVRE-RPT-NEUF-DEB
+005980         THRU 0206-OUVRE-RPT-NEUF-FIN.
+005990      PERFORM 0207-OUVRE-RCSV-NEUF-DEB
+006000         THRU 0207-OUVRE-RCSV-NEUF-FIN.
+006010*
+006020  0205-OUVRE-SORTIES-NEUVES-FIN.
+006030      EXIT.
+006040*
+006050*---------------------------------------------------------------*
+006060*   OUVERTURE EN CREATION DU SEUL RPTOUT : UTILISE AUSSI EN      *
+006070*   REPRISE QUAND SEUL SON OPEN EXTEND A ECHOUE                  *
+006080*---------------------------------------------------------------*
+006090  0206-OUVRE-RPT-NEUF-DEB.
+006100*
+006110      OPEN OUTPUT RPT-FILE.
+006120*
+006130  0206-OUVRE-RPT-NEUF-FIN.
+006140      EXIT.
+006150*
+006160*---------------------------------------------------------------*
+006170*   OUVERTURE EN CREATION DU SEUL RESCSV, AVEC SON EN-TETE :     *
+006180*   UTILISE AUSSI EN REPRISE QUAND SEUL SON OPEN EXTEND A ECHOUE *
+006190*---------------------------------------------------------------*
+006200  0207-OUVRE-RCSV-NEUF-DEB.
+006210*
+006220      OPEN OUTPUT RES-CSV-FILE.
+006230      MOVE 'SEARCH,MODE,E,LOW,HIGH,VALUE,X,Y,Z' TO RES-CSV-RECORD.
+006240      WRITE RES-CSV-RECORD.
+006250*
+006260  0207-OUVRE-RCSV-NEUF-FIN.
+006270      EXIT.
+006280*
+006290*---------------------------------------------------------------*
+006300*   REPRISE SUR POINT DE CONTROLE : LECTURE, SAUT DES            *
+006310*   TRANSACTIONS DEJA TRAITEES, ET EFFACEMENT EN FIN DE BATCH    *
+006320*---------------------------------------------------------------*
+006330  0200-LECTURE-CKPT-DEB.
+006340*
+006350      MOVE 0 TO WS-CKPT-COMPTEUR.
+006360      OPEN INPUT CKPT-FILE.
+006370      IF WS-CKPT-FILE-OK
+006380          READ CKPT-FILE
+006390              AT END
+006400                  CONTINUE
+006410              NOT AT END
+006420                  MOVE CKPT-COMPTEUR         TO WS-CKPT-COMPTEUR
+006430                  MOVE CKPT-STAT-NB-RECH     TO WS-STAT-NB-RECH
+006440                  MOVE CKPT-STAT-1ERE-SW     TO WS-STAT-1ERE-SW
+006450                  MOVE CKPT-STAT-TOTAL-MATCH
+006460                      TO WS-STAT-TOTAL-MATCH
+006470                  MOVE CKPT-STAT-MIN-HITS    TO WS-STAT-MIN-HITS
+006480                  MOVE CKPT-STAT-MAX-HITS    TO WS-STAT-MAX-HITS
+006490                  MOVE CKPT-STAT-MAX-MODE    TO WS-STAT-MAX-MODE
+006500                  MOVE CKPT-STAT-MAX-E       TO WS-STAT-MAX-E
+006510                  MOVE CKPT-STAT-MAX-LOW     TO WS-STAT-MAX-LOW
+006520                  MOVE CKPT-STAT-MAX-HIGH    TO WS-STAT-MAX-HIGH
+006530          END-READ
+006540          CLOSE CKPT-FILE
+006550      END-IF.
+006560      MOVE WS-CKPT-COMPTEUR TO WS-COMPTEUR.
+006570*
+006580  0200-LECTURE-CKPT-FIN.
+006590      EXIT.
+006600*
+006610  0210-SAUTE-TRANSACT-DEB.
+006620*
+006630      READ WS-E-FILE
+006640          AT END
+006650              MOVE 'O' TO WS-E-FILE-FIN-SW
+006660      END-READ.
+006670*
+006680  0210-SAUTE-TRANSACT-FIN.
+006690      EXIT.
+006700*
+006710  0220-ECRIT-CKPT-DEB.
+006720*
+006730      MOVE WS-COMPTEUR          TO CKPT-COMPTEUR.
+006740      MOVE WS-STAT-NB-RECH      TO CKPT-STAT-NB-RECH.
+006750      MOVE WS-STAT-1ERE-SW      TO CKPT-STAT-1ERE-SW.
+006760      MOVE WS-STAT-TOTAL-MATCH  TO CKPT-STAT-TOTAL-MATCH.
+006770      MOVE WS-STAT-MIN-HITS     TO CKPT-STAT-MIN-HITS.
+006780      MOVE WS-STAT-MAX-HITS     TO CKPT-STAT-MAX-HITS.
+006790      MOVE WS-STAT-MAX-MODE     TO CKPT-STAT-MAX-MODE.
+006800      MOVE WS-STAT-MAX-E        TO CKPT-STAT-MAX-E.
+006810      MOVE WS-STAT-MAX-LOW      TO CKPT-STAT-MAX-LOW.
+006820      MOVE WS-STAT-MAX-HIGH     TO CKPT-STAT-MAX-HIGH.
+006830      OPEN OUTPUT CKPT-FILE.
+006840      WRITE CKPT-RECORD.
+006850      CLOSE CKPT-FILE.
+006860*
+006870  0220-ECRIT-CKPT-FIN.
+006880      EXIT.
+006890*
+006900  0230-EFFACE-CKPT-DEB.
+006910*
+006920      OPEN OUTPUT CKPT-FILE.
+006930      CLOSE CKPT-FILE.
+006940*
+006950  0230-EFFACE-CKPT-FIN.
+006960      EXIT.
+006970*
+006980  1000-INIT-TABLEAU-1-DEB.
+006990*
+007000      ADD WS-ILIGNE WS-ICOLONNE WS-IHAUTEUR
+007010      GIVING WS-CELL-TAB-1( WS-ILIGNE, WS-ICOLONNE, WS-IHAUTEUR).
+007020*
+007030  1000-INIT-TABLEAU-1-FIN.
+007040      EXIT.
+007050*
+007060*---------------------------------------------------------------*
+007070*   LECTURE D'UNE TRANSACTION DANS LE FICHIER WS-E-FILE          *
+007080*---------------------------------------------------------------*
+007090  1005-LECTURE-E-FILE-DEB.
+007100*
+007110      READ WS-E-FILE
+007120          AT END
+007130              MOVE 'O' TO WS-E-FILE-FIN-SW
+007140          NOT AT END
+007150              MOVE WS-E-RECORD-MODE TO WS-MODE-RECH
+007160              IF WS-E-RECORD-MODE = SPACE
+007170                  MOVE 'E' TO WS-MODE-RECH
+007180              END-IF
+007190              MOVE WS-E-RECORD-VAL  TO WS-E
+007200              MOVE WS-E-RECORD-LOW  TO WS-E-LOW
+007210              MOVE WS-E-RECORD-HIGH TO WS-E-HIGH
+007220      END-READ.
+007230*
+007240  1005-LECTURE-E-FILE-FIN.
+007250      EXIT.
+007260*
+007270  1010-ITERATION-DEB.
+007280*
+007290      ADD 1 TO WS-COMPTEUR.
+007300      CALL 'ADSOTP8'
+007310           USING WS-TABLEAU-1 WS-TABLEAU-3 WS-S WS-E-ENTRE
+007320                 WS-DIMENSIONS.
+007330*
+007340      IF RETURN-CODE = 1
+007350         PERFORM 2000-VERIF-E-DEB
+007360            THRU 2000-VERIF-E-FIN
+007370         GO TO 1010-ITERATION-SUITE-DEB
+007380      END-IF.
+007390*
+007400      IF RETURN-CODE = 2
+007410          PERFORM 2010-AVERTIT-TRONQUE-DEB
+007420             THRU 2010-AVERTIT-TRONQUE-FIN
+007430      END-IF.
+007440*
+007450      PERFORM 7000-CUMULE-STATS-DEB
+007460         THRU 7000-CUMULE-STATS-FIN.
+007470*
+007480      MOVE SPACE TO WS-LEDIT.
+007490      IF WS-RECH-INTERVALLE
+007500          STRING 'ETAPE 2 - INTERVALLE RECHERCHE '
+007510                  WS-COMPTEUR
+007520                 ' : DE ' WS-E-LOW ' A ' WS-E-HIGH
+007530                  DELIMITED BY SIZE
+007540          INTO WS-LEDIT
+007550      ELSE
+007560          STRING 'ETAPE 2 - VALEUR RECHERCHEE '
+007570              WS-COMPTEUR
+007580             ' : '
+007590              WS-E DELIMITED BY SIZE
+007600          INTO WS-LEDIT
+007610      END-IF.
+007620      DISPLAY WS-LEDIT.
+007630      MOVE WS-LEDIT TO RPT-RECORD.
+007640      WRITE RPT-RECORD.
+007650*
+007660      MOVE SPACE TO WS-LEDIT.
+007670      STRING 'TROUVEE '
+007680              WS-S
+007690             ' FOIS DANS LES POSTES : ' DELIMITED BY SIZE
+007700      INTO WS-LEDIT.
+007710      DISPLAY WS-LEDIT.
+007720      MOVE WS-LEDIT TO RPT-RECORD.
+007730      WRITE RPT-RECORD.
+007740      DISPLAY SPACE.
+007750*
+007760      PERFORM 1020-AFFICH-TAB-3-DEB
+007770         THRU 1020-AFFICH-TAB-3-FIN
+007780      VARYING WS-I-X FROM 1 BY 1
+007790        UNTIL WS-I-X > WS-S.
+007800*
+007810      DISPLAY SPACE.
+007820      DISPLAY SPACE.
+007830*
+007840  1010-ITERATION-SUITE-DEB.
+007850*
+007860*---------------------------------------------------------------*
+007870*   POINT DE CONTROLE EN SORTIE DE PARAGRAPHE : LA TRANSACTION   *
+007880*   COURANTE (REUSSIE, TRONQUEE OU EN ANOMALIE) EST ENTIEREMENT  *
+007890*   TRAITEE ET SES SORTIES RPTOUT/RESCSV SONT ECRITES, DONC LE   *
+007900*   COMPTEUR SAUVEGARDE ICI NE SAUTERA JAMAIS UNE TRANSACTION    *
+007910*   INACHEVEE LORS D'UNE REPRISE                                 *
+007920*---------------------------------------------------------------*
+007930      DIVIDE WS-COMPTEUR BY WS-CKPT-INTERVAL
+007940          GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM.
+007950      IF WS-CKPT-REM = 0
+007960          PERFORM 0220-ECRIT-CKPT-DEB
+007970             THRU 0220-ECRIT-CKPT-FIN
+007980      END-IF.
+007990*
+008000      PERFORM 1005-LECTURE-E-FILE-DEB
+008010         THRU 1005-LECTURE-E-FILE-FIN.
+008020*
+008030  1010-ITERATION-FIN.
+008040      EXIT.
+008050*
+008060  1020-AFFICH-TAB-3-DEB.
+008070           MOVE SPACE TO WS-LEDIT.
+008080           STRING WS-CELL-X (WS-I-X)
+008090             ' , '
+008100             WS-CELL-Y (WS-I-X)
+008110             ' , '
+008120             WS-CELL-Z (WS-I-X)  DELIMITED BY SIZE
+008130           INTO WS-LEDIT.
+008140*
+008150           DISPLAY WS-LEDIT.
+008160           MOVE WS-LEDIT TO RPT-RECORD.
+008170           WRITE RPT-RECORD.
+008180*
+008190           MOVE SPACE TO WS-CSV-LINE.
+008200           STRING WS-COMPTEUR ',' WS-MODE-RECH ',' WS-E ','
+008210             WS-E-LOW ',' WS-E-HIGH
+008220             ',' WS-CELL-VAL (WS-I-X)
+008230             ',' WS-CELL-X (WS-I-X)
+008240             ',' WS-CELL-Y (WS-I-X)
+008250             ',' WS-CELL-Z (WS-I-X)  DELIMITED BY SIZE
+008260           INTO WS-CSV-LINE.
+008270           MOVE WS-CSV-LINE TO RES-CSV-RECORD.
+008280           WRITE RES-CSV-RECORD.
+008290*
+008300  1020-AFFICH-TAB-3-FIN.
+008310      EXIT.
+008320*
+008330  2000-VERIF-E-DEB.
+008340*
+008350*
+008360       DISPLAY '*==============================================*'
+008370       DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           *'
+008380       DISPLAY '*     TRANSACTION NON NUMERIQUE - IGNOREE      *'
+008390       DISPLAY '*     CODE RETURN = 1 / E NON NUMERIQUE        *'
+008400       DISPLAY '*==============================================*'.
+008410*
+008420      MOVE SPACE TO WS-LEDIT.
+008430      STRING 'ANOMALIE - TRANSACTION ' WS-COMPTEUR
+008440             ' NON NUMERIQUE - IGNOREE' DELIMITED BY SIZE
+008450      INTO WS-LEDIT.
+008460      MOVE WS-LEDIT TO RPT-RECORD.
+008470      WRITE RPT-RECORD.
+008480*
+008490  2000-VERIF-E-FIN.
+008500      EXIT.
+008510*
+008520  2010-AVERTIT-TRONQUE-DEB.
+008530*
+008540       DISPLAY '*==============================================*'
+008550       DISPLAY '*   ATTENTION - RESULTAT TRONQUE A 100 POSTES  *'
+008560       DISPLAY '*   TOUTES LES CORRESPONDANCES N ONT PAS ETE   *'
+008570       DISPLAY '*   RESTITUEES POUR CETTE RECHERCHE            *'
+008580       DISPLAY '*==============================================*'.
+008590*
+008600      MOVE SPACE TO WS-LEDIT.
+008610      STRING 'ATTENTION - RECHERCHE ' WS-COMPTEUR
+008620             ' TRONQUEE A 100 POSTES' DELIMITED BY SIZE
+008630      INTO WS-LEDIT.
+008640      MOVE WS-LEDIT TO RPT-RECORD.
+008650      WRITE RPT-RECORD.
+008660*
+008670      MOVE SPACE TO WS-CSV-LINE.
+008680      STRING WS-COMPTEUR ',' WS-MODE-RECH ',' WS-E ','
+008690             WS-E-LOW ',' WS-E-HIGH ',TRONQUE,,,'
+008700             DELIMITED BY SIZE
+008710      INTO WS-CSV-LINE.
+008720      MOVE WS-CSV-LINE TO RES-CSV-RECORD.
+008730      WRITE RES-CSV-RECORD.
+008740*
+008750  2010-AVERTIT-TRONQUE-FIN.
+008760      EXIT.
+008770*
+008780*---------------------------------------------------------------*
+008790*   CUMUL, A CHAQUE RECHERCHE, DES COMPTEURS UTILISES PAR LES    *
+008800*   STATISTIQUES DE FIN DE BATCH (8999-STATISTIQUES-DEB)         *
+008810*---------------------------------------------------------------*
+008820  7000-CUMULE-STATS-DEB.
+008830*
+008840      ADD WS-S TO WS-STAT-TOTAL-MATCH.
+008850      ADD 1 TO WS-STAT-NB-RECH.
+008860*
+008870      IF NOT WS-STAT-1ERE
+008880          MOVE WS-S TO WS-STAT-MIN-HITS
+008890          MOVE WS-S TO WS-STAT-MAX-HITS
+008900          MOVE WS-MODE-RECH TO WS-STAT-MAX-MODE
+008910          MOVE WS-E     TO WS-STAT-MAX-E
+008920          MOVE WS-E-LOW  TO WS-STAT-MAX-LOW
+008930          MOVE WS-E-HIGH TO WS-STAT-MAX-HIGH
+008940          MOVE 'O' TO WS-STAT-1ERE-SW
+008950      ELSE
+008960          IF WS-S < WS-STAT-MIN-HITS
+008970              MOVE WS-S TO WS-STAT-MIN-HITS
+008980          END-IF
+008990          IF WS-S > WS-STAT-MAX-HITS
+009000              MOVE WS-S TO WS-STAT-MAX-HITS
+009010              MOVE WS-MODE-RECH TO WS-STAT-MAX-MODE
+009020              MOVE WS-E     TO WS-STAT-MAX-E
+009030              MOVE WS-E-LOW  TO WS-STAT-MAX-LOW
+009040              MOVE WS-E-HIGH TO WS-STAT-MAX-HIGH
+009050          END-IF
+009060      END-IF.
+009070*
+009080  7000-CUMULE-STATS-FIN.
+009090      EXIT.
+009100*
+009110*---------------------------------------------------------------*
+009120*   8XXX-  : ORDRES DE MANIPULATION DES EDITIONS                *
+009130*---------------------------------------------------------------*
+009140*
+009150*8000-ORDRE-EDITION-DEB.
+009160*
+009170*8000-ORDRE-EDITION-FIN.
+009180*    EXIT.
+009190*
+009200  8999-STATISTIQUES-DEB.
+009210*
+009220      IF WS-STAT-NB-RECH > 0
+009230          DIVIDE WS-STAT-TOTAL-MATCH BY WS-STAT-NB-RECH
+009240              GIVING WS-STAT-AVG-HITS ROUNDED
+009250      END-IF.
+009260*
+009270       DISPLAY '************************************************'
+009280       DISPLAY '*     STATISTIQUES DU PROGRAMME ADSOTP7        *'
+009290       DISPLAY '*     ==================================       *'
+009300       DISPLAY '************************************************'
+009310       DISPLAY '  NB RECHERCHES  : ' WS-STAT-NB-RECH
+009320       DISPLAY '  TOTAL TROUVES  : ' WS-STAT-TOTAL-MATCH
+009330       DISPLAY '  MINIMUM        : ' WS-STAT-MIN-HITS
+009340       DISPLAY '  MAXIMUM        : ' WS-STAT-MAX-HITS
+009350       DISPLAY '  MOYENNE        : ' WS-STAT-AVG-HITS.
+009360*
+009370      IF WS-STAT-MAX-MODE = 'R'
+009380          DISPLAY '  VALEUR LA PLUS FREQUENTE  : INTERVALLE '
+009390                   WS-STAT-MAX-LOW '-' WS-STAT-MAX-HIGH
+009400      ELSE
+009410          DISPLAY '  VALEUR LA PLUS FREQUENTE  : ' WS-STAT-MAX-E
+009420      END-IF.
+009430*
+009440       DISPLAY '************************************************'.
+009450  8999-STATISTIQUES-FIN.
+009460       EXIT.
+009470*
+009480*---------------------------------------------------------------*
+009490*   9XXX-  : ORDRES DE MANIPULATION DES SOUS-PROGRAMMES         *
+009500*---------------------------------------------------------------*
+009510*
+009520*9000-APPEL-SP-DEB.
+009530*
+009540*9000-APPEL-SP-FIN.
+009550*    EXIT.
+009560*
+009570*---------------------------------------------------------------*
+009580*   9999-  : PROTECTION FIN DE PROGRAMME                        *
+009590*---------------------------------------------------------------*
+009600*
+009610  9999-FIN-PROGRAMME-DEB.
+009620*
+009630       DISPLAY '*==============================================*'
+009640       DISPLAY '*     FIN NORMALE DU PROGRAMME ADSOTP7         *'
+009650       DISPLAY '*==============================================*'.
+009660*
+009670  9999-FIN-PROGRAMME-FIN.
+009680       GOBACK.
+009690*
+009700  9999-ERREUR-PROGRAMME-DEB.
+009710*
+009720       DISPLAY '*==============================================*'
+009730       DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           *'
+009740       DISPLAY '*     FIN ANORMALE DU PROGRAMME ADSOTP7        *'
+009750       DISPLAY '*==============================================*'.
+009760*
+009770  9999-ERREUR-PROGRAMME-FIN.
+009780       GOBACK.
